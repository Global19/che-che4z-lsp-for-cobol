@@ -0,0 +1,12 @@
+      ****************************************************************
+      * REPLCKPT - checkpoint record written every N processed       *
+      * transactions (N from REPLCTL's CC-CKPT-INTERVAL).  On         *
+      * restart, REPLA reads this file to find the last checkpoint   *
+      * and resumes from its XYZ-ID/ABC-ID/DEF-ID.                    *
+      ****************************************************************
+           05  CKPT-XYZ-ID             PIC 9(9).
+           05  CKPT-ABC-ID             PIC 9(9).
+           05  CKPT-DEF-ID             PIC 9(9).
+           05  CKPT-RECORD-COUNT       PIC 9(9).
+           05  CKPT-TIMESTAMP          PIC X(21).
+           05  FILLER                  PIC X(20).
