@@ -0,0 +1,18 @@
+      ****************************************************************
+      * MORECOOL - PARENT master record layout.                      *
+      * Nests under the caller's 01-level (see REPLA.CBL PARENT).    *
+      ****************************************************************
+           05  PARENT-KEY.
+               10  XYZ-ID              PIC 9(9).
+               10  ABC-ID              PIC 9(9).
+               10  DEF-ID              PIC 9(9).
+           05  PARENT-DATA.
+               10  PARENT-NAME         PIC X(30).
+               10  PARENT-ADDRESS      PIC X(30).
+               10  PARENT-BALANCE      PIC S9(9)V99 COMP-3.
+           05  PARENT-CONTROL.
+               10  RUN-DATE            PIC 9(8).
+               10  RUN-STATUS          PIC X(1).
+                   88  RUN-COMPLETE    VALUE 'C'.
+                   88  RUN-IN-PROGRESS VALUE 'I'.
+                   88  RUN-ERROR       VALUE 'E'.
