@@ -0,0 +1,10 @@
+      ****************************************************************
+      * EXCPREC - exception record for transactions that could not   *
+      * be matched to a PARENT master record.                        *
+      ****************************************************************
+           05  EX-KEY.
+               10  EX-XYZ-ID           PIC 9(9).
+               10  EX-ABC-ID           PIC 9(9).
+               10  EX-DEF-ID           PIC 9(9).
+           05  EX-REASON               PIC X(30).
+           05  EX-TRANS-DATA           PIC X(120).
