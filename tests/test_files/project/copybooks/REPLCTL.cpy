@@ -0,0 +1,24 @@
+      ****************************************************************
+      * REPLCTL - REPLA control card.  Columns 1-27 carry the        *
+      * starting XYZ-ID/ABC-ID/DEF-ID override for this run; blank   *
+      * or missing defaults to zero in MAINLINE.  Columns 28-32      *
+      * carry the checkpoint interval (record count between          *
+      * checkpoints); blank or non-numeric disables checkpointing.   *
+      * Column 33 is the restart flag: 'Y' resumes from the last     *
+      * checkpoint recorded in the checkpoint file instead of the    *
+      * start-ID override above.                                     *
+      ****************************************************************
+           05  CC-KEY-TEXT.
+               10  CC-START-XYZ-ID     PIC X(9).
+               10  CC-START-ABC-ID     PIC X(9).
+               10  CC-START-DEF-ID     PIC X(9).
+           05  CC-KEY-NUMERIC REDEFINES CC-KEY-TEXT.
+               10  CC-NUM-XYZ-ID       PIC 9(9).
+               10  CC-NUM-ABC-ID       PIC 9(9).
+               10  CC-NUM-DEF-ID       PIC 9(9).
+           05  CC-CKPT-TEXT            PIC X(5).
+           05  CC-CKPT-NUMERIC REDEFINES CC-CKPT-TEXT.
+               10  CC-CKPT-INTERVAL    PIC 9(5).
+           05  CC-RESTART-FLAG         PIC X(1).
+               88  CC-RESTART-YES      VALUE 'Y'.
+           05  FILLER                  PIC X(47).
