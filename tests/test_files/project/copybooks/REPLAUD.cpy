@@ -0,0 +1,8 @@
+      ****************************************************************
+      * REPLAUD - audit trail record for REPLA identifier resets.    *
+      ****************************************************************
+           05  AUD-FIELD-NAME          PIC X(10).
+           05  AUD-OLD-VALUE           PIC 9(9).
+           05  AUD-NEW-VALUE           PIC 9(9).
+           05  AUD-RUN-ID              PIC X(8).
+           05  AUD-TIMESTAMP           PIC X(21).
