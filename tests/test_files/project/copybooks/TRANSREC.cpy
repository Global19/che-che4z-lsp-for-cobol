@@ -0,0 +1,17 @@
+      ****************************************************************
+      * TRANSREC - daily transaction record, keyed the same as       *
+      * PARENT (XYZ-ID/ABC-ID/DEF-ID).                                *
+      ****************************************************************
+           05  TR-KEY.
+               10  TR-XYZ-ID           PIC 9(9).
+               10  TR-ABC-ID           PIC 9(9).
+               10  TR-DEF-ID           PIC 9(9).
+           05  TR-ACTION-CODE          PIC X(1).
+               88  TR-ACTION-UPDATE    VALUE 'U'.
+               88  TR-ACTION-ADD       VALUE 'A'.
+               88  TR-ACTION-DELETE    VALUE 'D'.
+           05  TR-ENTITY-CODE          PIC X(4).
+           05  TR-ENTITY-AMOUNT        PIC S9(9)V99 COMP-3.
+           05  TR-NEW-NAME             PIC X(30).
+           05  TR-NEW-ADDRESS          PIC X(30).
+           05  FILLER                  PIC X(20).
