@@ -0,0 +1,6 @@
+      ****************************************************************
+      * REPLRPT - REPLA control/balancing report line.               *
+      ****************************************************************
+           05  RPT-LABEL               PIC X(30).
+           05  RPT-VALUE                PIC X(40).
+           05  FILLER                  PIC X(62).
