@@ -0,0 +1,9 @@
+      ****************************************************************
+      * NEW - generic entity-balance posting logic.  The token       *
+      * NAME2 is replaced at COPY time with the live entity          *
+      * accumulator name (e.g. NAME3) so the same paragraph body     *
+      * serves every line of business compiled into REPLA.           *
+      ****************************************************************
+           ADD  TR-ENTITY-AMOUNT   TO NAME2
+           ADD  NAME2              TO PARENT-BALANCE OF PARENT
+           MOVE ZERO                  TO NAME2
