@@ -0,0 +1,13 @@
+      ****************************************************************
+      * SUBSTBL - one entity-substitution table entry: old entity    *
+      * code and new entity code.  Read at runtime into               *
+      * WS-SUBST-TABLE so REPLA can process several lines of         *
+      * business (the NAME2/NAME3 pair plus whatever else is on the  *
+      * control file) in one run without a recompile per pair.  The  *
+      * amount posted is always the matched transaction's own        *
+      * TR-ENTITY-AMOUNT (see 2300-APPLY-TABLE-SUBS) - a fixed       *
+      * per-pair amount here would post the same value regardless    *
+      * of what the transaction actually carried.                    *
+      ****************************************************************
+           05  ST-OLD-NAME             PIC X(4).
+           05  ST-NEW-NAME             PIC X(4).
