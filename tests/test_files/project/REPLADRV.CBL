@@ -0,0 +1,36 @@
+      ****************************************************************
+      * Copyright (c) 2021 Broadcom.                                 *
+      * The term "Broadcom" refers to Broadcom Inc. and/or its       *
+      * subsidiaries.                                                *
+      *                                                              *
+      * This program and the accompanying materials are made         *
+      * available under the terms of the Eclipse Public License 2.0  *
+      * which is available at https://www.eclipse.org/legal/epl-2.0/ *
+      *                                                              *
+      * SPDX-License-Identifier: EPL-2.0                             *
+      *                                                              *
+      * Contributors:                                                *
+      *   Broadcom, Inc. - initial API and implementation            *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLADRV.
+      ****************************************************************
+      * REPLADRV - sample caller showing how an online transaction   *
+      * or another batch step drives REPLA's REPLACALL entry point   *
+      * with live key values instead of running REPLA as its own    *
+      * job step.                                                    *
+      ****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-XYZ-ID                PIC 9(9) VALUE 100000001.
+       01  WS-ABC-ID                PIC 9(9) VALUE 200000002.
+       01  WS-DEF-ID                PIC 9(9) VALUE 300000003.
+       01  WS-PARENT.
+           COPY MORECOOL.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           CALL 'REPLACALL' USING WS-XYZ-ID WS-ABC-ID WS-DEF-ID
+                                   WS-PARENT
+           END-CALL.
+           DISPLAY 'REPLADRV: RETURNED PARENT NAME = ' PARENT-NAME.
+           GOBACK.
