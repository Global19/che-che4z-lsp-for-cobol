@@ -0,0 +1,38 @@
+      ****************************************************************
+      * Copyright (c) 2021 Broadcom.                                 *
+      * The term "Broadcom" refers to Broadcom Inc. and/or its       *
+      * subsidiaries.                                                *
+      *                                                              *
+      * This program and the accompanying materials are made         *
+      * available under the terms of the Eclipse Public License 2.0  *
+      * which is available at https://www.eclipse.org/legal/epl-2.0/ *
+      *                                                              *
+      * SPDX-License-Identifier: EPL-2.0                             *
+      *                                                              *
+      * Contributors:                                                *
+      *   Broadcom, Inc. - initial API and implementation            *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLSUB.
+      ****************************************************************
+      * REPLSUB - runtime counterpart to REPLA's compiled-in         *
+      * COPY NEW REPLACING NAME2/NAME3 posting.  REPLA calls this    *
+      * once per matched transaction whose TR-ENTITY-CODE equals the *
+      * old name of a row in its runtime substitution table, so      *
+      * additional entity pairs can be renamed/posted without a new  *
+      * compile.  LS-OLD-NAME/LS-NEW-NAME identify which pair is     *
+      * being applied (for the audit trail); LS-AMOUNT is the        *
+      * transaction's own amount, not a fixed table value.           *
+      ****************************************************************
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-OLD-NAME                 PIC X(4).
+       01  LS-NEW-NAME                 PIC X(4).
+       01  LS-AMOUNT                   PIC S9(9)V99 COMP-3.
+       01  LS-PARENT-BALANCE           PIC S9(9)V99 COMP-3.
+       PROCEDURE DIVISION USING LS-OLD-NAME LS-NEW-NAME
+                                LS-AMOUNT LS-PARENT-BALANCE.
+       MAINLINE.
+           DISPLAY 'REPLSUB: ENTITY ' LS-OLD-NAME ' -> ' LS-NEW-NAME.
+           ADD LS-AMOUNT TO LS-PARENT-BALANCE.
+           GOBACK.
