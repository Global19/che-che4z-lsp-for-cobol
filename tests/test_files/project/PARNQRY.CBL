@@ -0,0 +1,96 @@
+      ****************************************************************
+      * Copyright (c) 2021 Broadcom.                                 *
+      * The term "Broadcom" refers to Broadcom Inc. and/or its       *
+      * subsidiaries.                                                *
+      *                                                              *
+      * This program and the accompanying materials are made         *
+      * available under the terms of the Eclipse Public License 2.0  *
+      * which is available at https://www.eclipse.org/legal/epl-2.0/ *
+      *                                                              *
+      * SPDX-License-Identifier: EPL-2.0                             *
+      *                                                              *
+      * Contributors:                                                *
+      *   Broadcom, Inc. - initial API and implementation            *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARNQRY.
+      ****************************************************************
+      * PARNQRY - on-demand inquiry against the PARENT VSAM KSDS      *
+      * master.  Reads one or more XYZ-ID keys from INQKEY and        *
+      * displays the matching PARENT record, or a not-found message, *
+      * without waiting for the next REPLA batch cycle.               *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-FILE ASSIGN TO INQKEY
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARENT-MASTER ASSIGN TO PARMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS XYZ-ID OF PARENT-MASTER-RECORD
+               FILE STATUS IS WS-PARENT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-FILE
+           RECORDING MODE IS F.
+       01  INQUIRY-RECORD.
+           05  IQ-XYZ-ID               PIC 9(9).
+           05  FILLER                  PIC X(71).
+       FD  PARENT-MASTER
+           RECORDING MODE IS F.
+       01  PARENT-MASTER-RECORD.
+           COPY MORECOOL.
+       WORKING-STORAGE SECTION.
+       01  WS-PARENT-STATUS            PIC X(2) VALUE '00'.
+       01  WS-INQUIRY-EOF              PIC X(1) VALUE 'N'.
+           88  INQUIRY-EOF             VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT INQUIRY-FILE
+                INPUT PARENT-MASTER.
+           IF WS-PARENT-STATUS NOT = '00'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+           PERFORM UNTIL INQUIRY-EOF
+               READ INQUIRY-FILE
+                   AT END
+                       SET INQUIRY-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-LOOKUP-PARENT
+               END-READ
+           END-PERFORM.
+           CLOSE INQUIRY-FILE PARENT-MASTER.
+           GOBACK.
+
+       1000-LOOKUP-PARENT.
+           MOVE IQ-XYZ-ID TO XYZ-ID OF PARENT-MASTER-RECORD.
+           READ PARENT-MASTER
+               INVALID KEY
+                   DISPLAY 'PARNQRY: NOT FOUND - XYZ-ID ' IQ-XYZ-ID
+               NOT INVALID KEY
+                   DISPLAY 'PARNQRY: XYZ-ID '
+                           XYZ-ID OF PARENT-MASTER-RECORD
+                   DISPLAY '         ABC-ID '
+                           ABC-ID OF PARENT-MASTER-RECORD
+                   DISPLAY '         DEF-ID '
+                           DEF-ID OF PARENT-MASTER-RECORD
+                   DISPLAY '         NAME    '
+                           PARENT-NAME OF PARENT-MASTER-RECORD
+                   DISPLAY '         BALANCE '
+                           PARENT-BALANCE OF PARENT-MASTER-RECORD
+                   DISPLAY '         RUN-DATE '
+                           RUN-DATE OF PARENT-MASTER-RECORD
+                   DISPLAY '         RUN-STATUS '
+                           RUN-STATUS OF PARENT-MASTER-RECORD
+           END-READ.
+           IF WS-PARENT-STATUS NOT = '00'
+              AND WS-PARENT-STATUS NOT = '23'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+
+       9990-PARENT-STATUS-ERROR.
+           DISPLAY 'PARNQRY: UNEXPECTED PARENT-MASTER I/O ERROR - '
+                   'FILE STATUS = ' WS-PARENT-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
