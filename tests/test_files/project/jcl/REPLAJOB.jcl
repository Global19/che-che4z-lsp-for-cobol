@@ -0,0 +1,36 @@
+//REPLAJOB JOB (ACCT),'REPLA DAILY UPDATE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* REPLAJOB - daily PARENT master update.  Sorts the raw         *
+//* transaction feed into PARENT-KEY sequence, then drives REPLA  *
+//* against the PARENT VSAM master, producing the audit trail,    *
+//* exception file, and control/balancing report (reqs 000-008).  *
+//*                                                                *
+//* RESTART: if STEP1.STEP020 abends mid-run after one or more    *
+//* checkpoints have been written, correct the problem, set       *
+//* CC-RESTART-FLAG='Y' on the CTLCARD data set, and resubmit as  *
+//*   //REPLAJOB JOB ...,RESTART=STEP1.STEP020                    *
+//* adding OUTDISP=MOD to the STEP1 EXEC PROC= below.  EXCPOUT/   *
+//* AUDITOUT/RPTOUT are already cataloged (CATLG) from the failed *
+//* run; OUTDISP=MOD extends them instead of failing on a         *
+//* duplicate DSN (the PROC's default OUTDISP=NEW) or discarding  *
+//* the audit/exception/report data already written before the   *
+//* abend.  This re-runs REPLA alone against the sort output      *
+//* already kept from the failed run; REPLA reads CKPTFILE for    *
+//* the last checkpoint and resumes from that XYZ-ID/ABC-ID/      *
+//* DEF-ID instead of restarting the whole file.  The sort        *
+//* (STEP1.STEP010) only needs to re-run if the raw transaction    *
+//* feed itself changed.                                           *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PROC=REPLAPRC,
+//             SRTIN='PROD.REPLA.TRANS.RAW',
+//             SRTOUT='PROD.REPLA.TRANS.SORTED',
+//             PARMAST='PROD.REPLA.PARENT.MASTER',
+//             CTLCARD='PROD.REPLA.CONTROL.CARD',
+//             SUBSTIN='PROD.REPLA.SUBST.TABLE',
+//             CKPT='PROD.REPLA.CHECKPOINT',
+//             EXCPOUT='PROD.REPLA.EXCEPTION.OUT',
+//             AUDITOUT='PROD.REPLA.AUDIT.OUT',
+//             RPTOUT='PROD.REPLA.REPORT.OUT'
+//*   On a restart resubmission only, append: ,OUTDISP=MOD        *
