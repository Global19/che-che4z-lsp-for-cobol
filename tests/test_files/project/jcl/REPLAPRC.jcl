@@ -0,0 +1,60 @@
+//REPLAPRC PROC SRTIN='REPLA.TRANS.RAW',
+//             SRTOUT='REPLA.TRANS.SORTED',
+//             PARMAST='REPLA.PARENT.MASTER',
+//             CTLCARD='REPLA.CONTROL.CARD',
+//             SUBSTIN='REPLA.SUBST.TABLE',
+//             CKPT='REPLA.CHECKPOINT',
+//             EXCPOUT='REPLA.EXCEPTION.OUT',
+//             AUDITOUT='REPLA.AUDIT.OUT',
+//             RPTOUT='REPLA.REPORT.OUT',
+//             OUTDISP=NEW
+//*--------------------------------------------------------------*
+//* REPLAPRC - sort the raw transaction feed into PARENT-KEY      *
+//* (XYZ-ID/ABC-ID/DEF-ID) sequence ahead of REPLA, then apply    *
+//* the sorted transactions against the PARENT VSAM KSDS master.  *
+//*                                                                *
+//* Restart: resubmitting the calling job with RESTART=stepname.  *
+//* STEP020 re-runs REPLA alone against the already-sorted        *
+//* output from a prior STEP010 (kept on disk via DISP=KEEP), and *
+//* REPLA's own CTLCARD restart flag/checkpoint file (req 008)    *
+//* takes it from there.  EXCPOUT/AUDITOUT/RPTOUT are already     *
+//* cataloged from the failed run, so a restart submission must   *
+//* also override OUTDISP=MOD (the default OUTDISP=NEW is only    *
+//* correct for a fresh daily run) - see REPLAJOB.jcl's restart   *
+//* banner.  MOD extends the datasets kept from the abended run   *
+//* instead of failing on a duplicate DSN or discarding the       *
+//* audit/exception/report data already written before the abend.*
+//*                                                                *
+//* STEP020 is bypassed only when STEP010 (the sort) fails, i.e.  *
+//* its return code is not zero - COND=(0,NE,STEP010).            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD   DSN=&SRTIN,DISP=SHR
+//SORTOUT  DD   DSN=&SRTOUT,
+//             DISP=(NEW,KEEP,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=118)
+//SYSIN    DD   *
+  SORT FIELDS=(1,27,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=REPLA,COND=(0,NE,STEP010)
+//TRANSIN  DD   DSN=&SRTOUT,DISP=(OLD,KEEP,KEEP)
+//PARMAST  DD   DSN=&PARMAST,DISP=SHR
+//EXCPOUT  DD   DSN=&EXCPOUT,
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=177)
+//AUDITOUT DD   DSN=&AUDITOUT,
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=57)
+//CTLCARD  DD   DSN=&CTLCARD,DISP=SHR
+//RPTOUT   DD   DSN=&RPTOUT,
+//             DISP=(&OUTDISP,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=132)
+//SUBSTIN  DD   DSN=&SUBSTIN,DISP=SHR
+//CKPTFILE DD   DSN=&CKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
