@@ -1,3 +1,4 @@
+      ****************************************************************
       * Copyright (c) 2021 Broadcom.                                 *
       * The term "Broadcom" refers to Broadcom Inc. and/or its       *
       * subsidiaries.                                                *
@@ -11,12 +12,568 @@
       * Contributors:                                                *
       *   Broadcom, Inc. - initial API and implementation            *
       ****************************************************************
-       COPY MORECOOL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLA.
+      ****************************************************************
+      * REPLA - applies the daily transaction feed against the       *
+      * PARENT master.  Transactions are matched to PARENT on        *
+      * XYZ-ID/ABC-ID/DEF-ID; matched transactions update the        *
+      * master, unmatched transactions are written to the exception  *
+      * file.                                                        *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARENT-MASTER ASSIGN TO PARMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XYZ-ID OF PARENT-MASTER-RECORD
+               FILE STATUS IS WS-PARENT-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL SUBST-FILE ASSIGN TO SUBSTIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           COPY TRANSREC.
+       FD  PARENT-MASTER
+           RECORDING MODE IS F.
+       01  PARENT-MASTER-RECORD.
+           COPY MORECOOL.
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-RECORD.
+           COPY EXCPREC.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY REPLAUD.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           COPY REPLCTL.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE.
+           COPY REPLRPT.
+       FD  SUBST-FILE
+           RECORDING MODE IS F.
+       01  SUBST-RECORD.
+           COPY SUBSTBL.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY REPLCKPT.
+       WORKING-STORAGE SECTION.
        01  PARENT.
+           COPY MORECOOL.
+       01  WS-FLAGS.
+           05  WS-TRANS-EOF        PIC X(1) VALUE 'N'.
+               88  TRANS-EOF       VALUE 'Y'.
+           05  WS-MASTER-EOF       PIC X(1) VALUE 'N'.
+               88  MASTER-EOF      VALUE 'Y'.
+           05  WS-NO-CONTROL-CARD  PIC X(1) VALUE 'N'.
+               88  NO-CONTROL-CARD VALUE 'Y'.
+           05  WS-SUBST-EOF        PIC X(1) VALUE 'N'.
+               88  SUBST-EOF       VALUE 'Y'.
+           05  WS-RESTART-FLAG     PIC X(1) VALUE 'N'.
+               88  RESTART-REQUESTED VALUE 'Y'.
+           05  WS-CKPT-EOF         PIC X(1) VALUE 'N'.
+               88  CKPT-EOF        VALUE 'Y'.
+           05  WS-CKPT-FOUND       PIC X(1) VALUE 'N'.
+               88  CKPT-FOUND      VALUE 'Y'.
+           05  WS-SKIP-RESTART-FLAG PIC X(1) VALUE 'N'.
+               88  SKIPPING-RESTART-RECORDS VALUE 'Y'.
+       01  WS-PARENT-STATUS        PIC X(2) VALUE '00'.
+       01  WS-CKPT-INTERVAL        PIC 9(5) VALUE ZERO.
+       01  WS-MAX-START-ID         PIC 9(9) VALUE 999999998.
+       01  WS-MAX-CKPT-INTERVAL    PIC 9(5) VALUE 10000.
+       01  WS-LAST-CKPT.
+           05  WS-LAST-CKPT-KEY.
+               10  WS-LAST-CKPT-XYZ-ID PIC 9(9) VALUE ZERO.
+               10  WS-LAST-CKPT-ABC-ID PIC 9(9) VALUE ZERO.
+               10  WS-LAST-CKPT-DEF-ID PIC 9(9) VALUE ZERO.
+           05  WS-LAST-CKPT-RECORD-COUNT PIC 9(9) VALUE ZERO.
+       01  WS-LAST-TRANS-KEY.
+           05  WS-LAST-XYZ-ID      PIC 9(9) VALUE ZERO.
+           05  WS-LAST-ABC-ID      PIC 9(9) VALUE ZERO.
+           05  WS-LAST-DEF-ID      PIC 9(9) VALUE ZERO.
+       01  WS-EXCEPTION-REASON     PIC X(30) VALUE SPACES.
+       01  WS-RECORD-COUNT         PIC 9(9) VALUE ZERO.
+       01  NAME3                   PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-SUBST-TABLE.
+           05  WS-SUBST-COUNT      PIC 9(4) VALUE ZERO.
+           05  WS-SUBST-ENTRY OCCURS 50 TIMES INDEXED BY SUBST-IDX.
+               10  ST-OLD-NAME     PIC X(4).
+               10  ST-NEW-NAME     PIC X(4).
+       01  WS-RUN-ID               PIC X(8) VALUE 'REPLA'.
+       01  WS-DEFAULT-ENTITY-CODE  PIC X(4) VALUE 'NAM2'.
+       01  WS-START-IDS.
+           05  WS-START-XYZ-ID     PIC 9(9) VALUE ZERO.
+           05  WS-START-ABC-ID     PIC 9(9) VALUE ZERO.
+           05  WS-START-DEF-ID     PIC 9(9) VALUE ZERO.
+       01  WS-AUDIT-STAGING.
+           05  WS-AUD-FIELD-NAME   PIC X(10).
+           05  WS-AUD-OLD-VALUE    PIC 9(9).
+           05  WS-AUD-NEW-VALUE    PIC 9(9).
+       LINKAGE SECTION.
+       01  LS-XYZ-ID                PIC 9(9).
+       01  LS-ABC-ID                PIC 9(9).
+       01  LS-DEF-ID                PIC 9(9).
+       01  LS-PARENT.
+           COPY MORECOOL.
        PROCEDURE DIVISION.
        MAINLINE.
-           MOVE 0 TO XYZ-ID.
-           MOVE 0 TO ABC-ID.
-           MOVE 0 TO DEF-ID.
-       COPY NEW REPLACING ==NAME2== BY ==NAME3== .
-           GOBACK. 
\ No newline at end of file
+           PERFORM 1000-INITIALIZE.
+           PERFORM 1500-RESET-IDENTIFIERS.
+           PERFORM 2000-PROCESS-TRANS UNTIL TRANS-EOF.
+           PERFORM 9500-PRINT-REPORT.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  TRANS-FILE
+                I-O    PARENT-MASTER
+                OUTPUT EXCEPT-FILE
+                OUTPUT AUDIT-FILE
+                OUTPUT REPORT-FILE.
+           IF WS-PARENT-STATUS NOT = '00'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+           PERFORM 1050-READ-CONTROL-CARD.
+           PERFORM 1070-INIT-CHECKPOINT.
+           PERFORM 1060-LOAD-SUBST-TABLE.
+           PERFORM 1100-READ-TRANS.
+
+       1060-LOAD-SUBST-TABLE.
+           OPEN INPUT SUBST-FILE.
+           PERFORM UNTIL SUBST-EOF
+               READ SUBST-FILE
+                   AT END
+                       SET SUBST-EOF TO TRUE
+                   NOT AT END
+                       IF WS-SUBST-COUNT < 50
+                           IF ST-OLD-NAME OF SUBST-RECORD =
+                                   WS-DEFAULT-ENTITY-CODE
+                               DISPLAY 'REPLA: SUBSTIN ROW REJECTED - '
+                                   'OLD NAME COLLIDES WITH DEFAULT '
+                                   'ENTITY CODE ' WS-DEFAULT-ENTITY-CODE
+                           ELSE
+                               ADD 1 TO WS-SUBST-COUNT
+                               SET SUBST-IDX TO WS-SUBST-COUNT
+                               MOVE SUBST-RECORD
+                                   TO WS-SUBST-ENTRY(SUBST-IDX)
+                           END-IF
+                       ELSE
+                           PERFORM 9991-SUBST-TABLE-OVERFLOW
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE SUBST-FILE.
+
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   SET NO-CONTROL-CARD TO TRUE
+           END-READ.
+           IF NOT NO-CONTROL-CARD
+               IF CC-KEY-TEXT = SPACES
+                   CONTINUE
+               ELSE
+                   IF CC-KEY-TEXT NUMERIC
+                      AND CC-NUM-XYZ-ID <= WS-MAX-START-ID
+                      AND CC-NUM-ABC-ID <= WS-MAX-START-ID
+                      AND CC-NUM-DEF-ID <= WS-MAX-START-ID
+                       MOVE CC-NUM-XYZ-ID TO WS-START-XYZ-ID
+                       MOVE CC-NUM-ABC-ID TO WS-START-ABC-ID
+                       MOVE CC-NUM-DEF-ID TO WS-START-DEF-ID
+                   ELSE
+                       DISPLAY
+                           'REPLA: BAD CONTROL CARD - DEFAULT TO ZERO'
+                   END-IF
+               END-IF
+               IF CC-CKPT-TEXT NUMERIC
+                  AND CC-CKPT-INTERVAL <= WS-MAX-CKPT-INTERVAL
+                   MOVE CC-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+               END-IF
+               IF CC-RESTART-YES
+                   SET RESTART-REQUESTED TO TRUE
+               END-IF
+           END-IF.
+           CLOSE CONTROL-FILE.
+
+       1070-INIT-CHECKPOINT.
+           IF RESTART-REQUESTED
+               PERFORM 1075-READ-LAST-CHECKPOINT
+           END-IF.
+           IF CKPT-FOUND
+               MOVE WS-LAST-CKPT-XYZ-ID TO WS-START-XYZ-ID
+               MOVE WS-LAST-CKPT-ABC-ID TO WS-START-ABC-ID
+               MOVE WS-LAST-CKPT-DEF-ID TO WS-START-DEF-ID
+               MOVE WS-LAST-CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+      *    WS-START-IDS now holds the run's resolved starting point,
+      *    whether it came from the control card's own override or
+      *    (having just overwritten it above) the last checkpoint on
+      *    a restart.  Either way TRANS-FILE must skip forward past
+      *    it: same skip mechanism, same key comparison, one flag.
+           IF WS-START-XYZ-ID > 0
+              OR WS-START-ABC-ID > 0
+              OR WS-START-DEF-ID > 0
+               SET SKIPPING-RESTART-RECORDS TO TRUE
+           END-IF.
+
+       1075-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL CKPT-EOF
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET CKPT-EOF TO TRUE
+                   NOT AT END
+                       SET CKPT-FOUND TO TRUE
+                       MOVE CKPT-XYZ-ID TO WS-LAST-CKPT-XYZ-ID
+                       MOVE CKPT-ABC-ID TO WS-LAST-CKPT-ABC-ID
+                       MOVE CKPT-DEF-ID TO WS-LAST-CKPT-DEF-ID
+                       MOVE CKPT-RECORD-COUNT
+                                   TO WS-LAST-CKPT-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+       1500-RESET-IDENTIFIERS.
+           MOVE XYZ-ID OF PARENT  TO WS-AUD-OLD-VALUE.
+           MOVE WS-START-XYZ-ID   TO XYZ-ID OF PARENT.
+           MOVE XYZ-ID OF PARENT  TO WS-AUD-NEW-VALUE.
+           MOVE 'XYZ-ID'          TO WS-AUD-FIELD-NAME.
+           PERFORM 1600-WRITE-AUDIT.
+
+           MOVE ABC-ID OF PARENT  TO WS-AUD-OLD-VALUE.
+           MOVE WS-START-ABC-ID   TO ABC-ID OF PARENT.
+           MOVE ABC-ID OF PARENT  TO WS-AUD-NEW-VALUE.
+           MOVE 'ABC-ID'          TO WS-AUD-FIELD-NAME.
+           PERFORM 1600-WRITE-AUDIT.
+
+           MOVE DEF-ID OF PARENT  TO WS-AUD-OLD-VALUE.
+           MOVE WS-START-DEF-ID   TO DEF-ID OF PARENT.
+           MOVE DEF-ID OF PARENT  TO WS-AUD-NEW-VALUE.
+           MOVE 'DEF-ID'          TO WS-AUD-FIELD-NAME.
+           PERFORM 1600-WRITE-AUDIT.
+
+       1600-WRITE-AUDIT.
+           MOVE WS-AUD-FIELD-NAME TO AUD-FIELD-NAME.
+           MOVE WS-AUD-OLD-VALUE  TO AUD-OLD-VALUE.
+           MOVE WS-AUD-NEW-VALUE  TO AUD-NEW-VALUE.
+           MOVE WS-RUN-ID         TO AUD-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+       1100-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL TRANS-EOF
+                   OR NOT SKIPPING-RESTART-RECORDS
+                   OR TR-KEY OF TRANS-RECORD > WS-START-IDS
+               READ TRANS-FILE
+                   AT END
+                       SET TRANS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           IF NOT TRANS-EOF AND SKIPPING-RESTART-RECORDS
+               MOVE 'N' TO WS-SKIP-RESTART-FLAG
+           END-IF.
+
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE TR-XYZ-ID TO WS-LAST-XYZ-ID.
+           MOVE TR-ABC-ID TO WS-LAST-ABC-ID.
+           MOVE TR-DEF-ID TO WS-LAST-DEF-ID.
+           EVALUATE TRUE
+               WHEN TR-ACTION-ADD
+                   PERFORM 2050-ADD-PARENT
+               WHEN TR-ACTION-DELETE
+                   PERFORM 2060-DELETE-PARENT
+               WHEN TR-ACTION-UPDATE
+                   PERFORM 2100-FIND-PARENT
+                   IF MASTER-EOF
+                       MOVE 'NO MATCHING PARENT RECORD'
+                                             TO WS-EXCEPTION-REASON
+                       PERFORM 2900-WRITE-EXCEPTION
+                   ELSE
+                       PERFORM 2200-APPLY-UPDATE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'INVALID TRANSACTION ACTION'
+                                         TO WS-EXCEPTION-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+           END-EVALUATE.
+           IF WS-CKPT-INTERVAL > 0
+               AND FUNCTION MOD(WS-RECORD-COUNT WS-CKPT-INTERVAL) = 0
+               PERFORM 1800-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 1100-READ-TRANS.
+
+       1800-WRITE-CHECKPOINT.
+           MOVE TR-XYZ-ID              TO CKPT-XYZ-ID.
+           MOVE TR-ABC-ID              TO CKPT-ABC-ID.
+           MOVE TR-DEF-ID              TO CKPT-DEF-ID.
+           MOVE WS-RECORD-COUNT        TO CKPT-RECORD-COUNT.
+           MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP.
+           WRITE CHECKPOINT-RECORD.
+
+       2050-ADD-PARENT.
+           INITIALIZE PARENT-MASTER-RECORD.
+           MOVE TR-XYZ-ID        TO XYZ-ID OF PARENT-MASTER-RECORD.
+           MOVE TR-ABC-ID        TO ABC-ID OF PARENT-MASTER-RECORD.
+           MOVE TR-DEF-ID        TO DEF-ID OF PARENT-MASTER-RECORD.
+           MOVE TR-NEW-NAME      TO PARENT-NAME OF PARENT-MASTER-RECORD.
+           MOVE TR-NEW-ADDRESS   TO
+                    PARENT-ADDRESS OF PARENT-MASTER-RECORD.
+           MOVE TR-ENTITY-AMOUNT TO
+                    PARENT-BALANCE OF PARENT-MASTER-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                 TO RUN-DATE OF PARENT-MASTER-RECORD.
+           SET RUN-IN-PROGRESS OF PARENT-MASTER-RECORD TO TRUE.
+           WRITE PARENT-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'DUPLICATE PARENT KEY ON ADD'
+                                         TO WS-EXCEPTION-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+           END-WRITE.
+           IF WS-PARENT-STATUS NOT = '00'
+              AND WS-PARENT-STATUS NOT = '22'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+      *    Only flip the persisted status to complete once the WRITE
+      *    above actually took; if this REWRITE never runs (or fails),
+      *    the record is left showing RUN-IN-PROGRESS on disk.
+           IF WS-PARENT-STATUS = '00'
+               SET RUN-COMPLETE OF PARENT-MASTER-RECORD TO TRUE
+               REWRITE PARENT-MASTER-RECORD
+               IF WS-PARENT-STATUS NOT = '00'
+                   PERFORM 9990-PARENT-STATUS-ERROR
+               END-IF
+           END-IF.
+
+       2060-DELETE-PARENT.
+           MOVE 'N' TO WS-MASTER-EOF.
+           MOVE TR-XYZ-ID TO XYZ-ID OF PARENT-MASTER-RECORD.
+           READ PARENT-MASTER INTO PARENT
+               INVALID KEY
+                   SET MASTER-EOF TO TRUE
+           END-READ.
+           IF WS-PARENT-STATUS NOT = '00'
+              AND WS-PARENT-STATUS NOT = '23'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+           IF NOT MASTER-EOF
+               IF ABC-ID OF PARENT NOT = TR-ABC-ID
+                  OR DEF-ID OF PARENT NOT = TR-DEF-ID
+                   SET MASTER-EOF TO TRUE
+               END-IF
+           END-IF.
+           IF MASTER-EOF
+               MOVE 'PARENT NOT FOUND ON DELETE'
+                                     TO WS-EXCEPTION-REASON
+               PERFORM 2900-WRITE-EXCEPTION
+           ELSE
+               DELETE PARENT-MASTER
+                   INVALID KEY
+                       MOVE 'PARENT NOT FOUND ON DELETE'
+                                             TO WS-EXCEPTION-REASON
+                       PERFORM 2900-WRITE-EXCEPTION
+               END-DELETE
+               IF WS-PARENT-STATUS NOT = '00'
+                  AND WS-PARENT-STATUS NOT = '23'
+                   PERFORM 9990-PARENT-STATUS-ERROR
+               END-IF
+           END-IF.
+
+       2100-FIND-PARENT.
+           MOVE 'N' TO WS-MASTER-EOF.
+           MOVE TR-XYZ-ID TO XYZ-ID OF PARENT-MASTER-RECORD.
+           READ PARENT-MASTER INTO PARENT
+               INVALID KEY
+                   SET MASTER-EOF TO TRUE
+           END-READ.
+           IF WS-PARENT-STATUS NOT = '00'
+              AND WS-PARENT-STATUS NOT = '23'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+           IF NOT MASTER-EOF
+               IF ABC-ID OF PARENT NOT = TR-ABC-ID
+                  OR DEF-ID OF PARENT NOT = TR-DEF-ID
+                   SET MASTER-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       2200-APPLY-UPDATE.
+      *    The compiled-in NAME2/NAME3 pair is the default line of
+      *    business, entity code WS-DEFAULT-ENTITY-CODE; SUBSTIN-driven
+      *    pairs (2300-APPLY-TABLE-SUBS) handle every other
+      *    TR-ENTITY-CODE, so the two never both post one transaction.
+           IF TR-ENTITY-CODE = WS-DEFAULT-ENTITY-CODE
+       COPY NEW REPLACING ==NAME2== BY ==NAME3==.
+           END-IF
+           MOVE TR-NEW-NAME    TO PARENT-NAME OF PARENT.
+           MOVE TR-NEW-ADDRESS TO PARENT-ADDRESS OF PARENT.
+           PERFORM 2300-APPLY-TABLE-SUBS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE OF PARENT.
+           SET RUN-IN-PROGRESS OF PARENT TO TRUE.
+           REWRITE PARENT-MASTER-RECORD FROM PARENT
+               INVALID KEY
+                   MOVE 'PARENT NOT FOUND ON REWRITE'
+                                         TO WS-EXCEPTION-REASON
+                   PERFORM 2900-WRITE-EXCEPTION
+           END-REWRITE.
+           IF WS-PARENT-STATUS NOT = '00'
+              AND WS-PARENT-STATUS NOT = '23'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+      *    Only flip the persisted status to complete once the update
+      *    above actually took; if this second REWRITE never runs (or
+      *    fails), the record is left showing RUN-IN-PROGRESS on disk.
+           IF WS-PARENT-STATUS = '00'
+               SET RUN-COMPLETE OF PARENT TO TRUE
+               REWRITE PARENT-MASTER-RECORD FROM PARENT
+               IF WS-PARENT-STATUS NOT = '00'
+                   PERFORM 9990-PARENT-STATUS-ERROR
+               END-IF
+           END-IF.
+
+       2300-APPLY-TABLE-SUBS.
+           PERFORM VARYING SUBST-IDX FROM 1 BY 1
+                   UNTIL SUBST-IDX > WS-SUBST-COUNT
+               IF TR-ENTITY-CODE =
+                       ST-OLD-NAME OF WS-SUBST-ENTRY(SUBST-IDX)
+                   CALL 'REPLSUB' USING
+                       ST-OLD-NAME OF WS-SUBST-ENTRY(SUBST-IDX)
+                       ST-NEW-NAME OF WS-SUBST-ENTRY(SUBST-IDX)
+                       TR-ENTITY-AMOUNT
+                       PARENT-BALANCE OF PARENT
+                   END-CALL
+               END-IF
+           END-PERFORM.
+
+       2900-WRITE-EXCEPTION.
+           MOVE TR-XYZ-ID          TO EX-XYZ-ID.
+           MOVE TR-ABC-ID          TO EX-ABC-ID.
+           MOVE TR-DEF-ID          TO EX-DEF-ID.
+           MOVE WS-EXCEPTION-REASON TO EX-REASON.
+           MOVE TRANS-RECORD       TO EX-TRANS-DATA.
+           WRITE EXCEPT-RECORD.
+
+       9500-PRINT-REPORT.
+           MOVE 'REPLA CONTROL REPORT'   TO RPT-LABEL.
+           MOVE WS-RUN-ID                TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           MOVE 'FINAL XYZ-ID'           TO RPT-LABEL.
+           MOVE WS-LAST-XYZ-ID           TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           MOVE 'FINAL ABC-ID'           TO RPT-LABEL.
+           MOVE WS-LAST-ABC-ID           TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           MOVE 'FINAL DEF-ID'           TO RPT-LABEL.
+           MOVE WS-LAST-DEF-ID           TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           MOVE 'RECORDS PROCESSED'      TO RPT-LABEL.
+           MOVE WS-RECORD-COUNT          TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           MOVE 'SUBSTITUTION APPLIED'   TO RPT-LABEL.
+           MOVE 'NAME2 -> NAME3'         TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           MOVE 'TABLE SUBST PAIRS LOADED' TO RPT-LABEL.
+           MOVE WS-SUBST-COUNT             TO RPT-VALUE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING SUBST-IDX FROM 1 BY 1
+                   UNTIL SUBST-IDX > WS-SUBST-COUNT
+               MOVE 'TABLE SUBST PAIR'  TO RPT-LABEL
+               STRING ST-OLD-NAME OF WS-SUBST-ENTRY(SUBST-IDX)
+                          DELIMITED BY SIZE
+                      ' -> '            DELIMITED BY SIZE
+                      ST-NEW-NAME OF WS-SUBST-ENTRY(SUBST-IDX)
+                          DELIMITED BY SIZE
+                      INTO RPT-VALUE
+               END-STRING
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+                 PARENT-MASTER
+                 EXCEPT-FILE
+                 AUDIT-FILE
+                 REPORT-FILE
+                 CHECKPOINT-FILE.
+
+       9990-PARENT-STATUS-ERROR.
+           DISPLAY 'REPLA: UNEXPECTED PARENT-MASTER I/O ERROR - '
+                   'FILE STATUS = ' WS-PARENT-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       9991-SUBST-TABLE-OVERFLOW.
+           DISPLAY 'REPLA: SUBSTIN HAS MORE THAN 50 ROWS - '
+                   'RUN ABENDED TO AVOID SILENTLY DROPPING ROWS'.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+      ****************************************************************
+      * REPLACALL - callable entry point for a calling program       *
+      * (including a future online transaction) that wants a single  *
+      * PARENT record looked up by XYZ-ID/ABC-ID/DEF-ID without       *
+      * waiting for the next daily batch cycle.  This does its own   *
+      * keyed READ of PARENT-MASTER; it does not open or reprocess   *
+      * TRANS-FILE, and MAINLINE's control-card start remains the    *
+      * fallback used only when REPLA runs standalone.                *
+      ****************************************************************
+       9900-REPLACALL-ENTRY.
+       ENTRY 'REPLACALL' USING LS-XYZ-ID LS-ABC-ID LS-DEF-ID
+                                LS-PARENT.
+           OPEN INPUT PARENT-MASTER.
+           IF WS-PARENT-STATUS NOT = '00'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+           MOVE LS-XYZ-ID TO XYZ-ID OF PARENT-MASTER-RECORD.
+           READ PARENT-MASTER
+               INVALID KEY
+                   INITIALIZE LS-PARENT
+               NOT INVALID KEY
+                   IF ABC-ID OF PARENT-MASTER-RECORD = LS-ABC-ID
+                      AND DEF-ID OF PARENT-MASTER-RECORD = LS-DEF-ID
+                       MOVE PARENT-MASTER-RECORD TO LS-PARENT
+                   ELSE
+                       INITIALIZE LS-PARENT
+                   END-IF
+           END-READ.
+           IF WS-PARENT-STATUS NOT = '00'
+              AND WS-PARENT-STATUS NOT = '23'
+               PERFORM 9990-PARENT-STATUS-ERROR
+           END-IF.
+           CLOSE PARENT-MASTER.
+           GOBACK.
